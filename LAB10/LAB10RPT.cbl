@@ -0,0 +1,186 @@
+000100*****************************************************************
+000110* Program:  LAB10RPT
+000120* Author:   D. FALLIS
+000130* Installation: RETAIL SYSTEMS
+000140* Date-Written: 2026-08-09
+000150* Purpose: BATCH LISTING OF THE SHOE-MASTER FILE.  PRINTS EVERY
+000160*          SHOE-STYLE-WS/SHOE-SIZE-WS PAIR ON SHOE-MASTER, PAGE
+000170*          FORMATTED, WITH A FINAL RECORD COUNT.
+000180*****************************************************************
+000190  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. LAB10RPT.
+000210  AUTHOR. D. FALLIS.
+000220  INSTALLATION. RETAIL SYSTEMS.
+000230  DATE-WRITTEN. 2026-08-09.
+000240  DATE-COMPILED.
+000250*****************************************************************
+000260* MODIFICATION HISTORY
+000270*   2026-08-09  DF  ORIGINAL PROGRAM.
+000275*   2026-08-09  DF  SKIP STYLES MARKED INACTIVE.
+000280*****************************************************************
+000290  ENVIRONMENT DIVISION.
+000300  INPUT-OUTPUT SECTION.
+000310  FILE-CONTROL.
+000320      SELECT SHOE-MASTER ASSIGN TO "SHOEMAST"
+000330          ORGANIZATION IS INDEXED
+000340          ACCESS MODE IS SEQUENTIAL
+000350          RECORD KEY IS SM-SHOE-STYLE
+000360          FILE STATUS IS WS-SHOE-MASTER-STATUS.
+000370 
+000380      SELECT SHOE-LISTING ASSIGN TO "SHOERPT"
+000390          ORGANIZATION IS LINE SEQUENTIAL
+000400          FILE STATUS IS WS-SHOE-LISTING-STATUS.
+000410 
+000420  DATA DIVISION.
+000430  FILE SECTION.
+000440  FD  SHOE-MASTER
+000450      LABEL RECORDS ARE STANDARD.
+000460      COPY SHOEMAST.
+000470 
+000480  FD  SHOE-LISTING
+000490      LABEL RECORDS ARE STANDARD.
+000500  01  LISTING-RECORD               PIC X(80).
+000510 
+000520  WORKING-STORAGE SECTION.
+000530  01  WS-SHOE-MASTER-STATUS        PIC X(02).
+000540      88  WS-SM-OK                         VALUE "00".
+000550      88  WS-SM-EOF                        VALUE "10".
+000560 
+000570  01  WS-SHOE-LISTING-STATUS       PIC X(02).
+000580      88  WS-SL-OK                         VALUE "00".
+000590 
+000600  01  WS-EOF-SW                    PIC X(01) VALUE "N".
+000610      88  WS-EOF                           VALUE "Y".
+000620 
+000630  01  WS-LINE-COUNT                PIC 9(02) VALUE 99.
+000640  01  WS-PAGE-COUNT                PIC 9(04) VALUE ZERO.
+000650  01  WS-LINES-PER-PAGE            PIC 9(02) VALUE 20.
+000660  01  WS-RECORD-COUNT              PIC 9(05) VALUE ZERO.
+000670 
+000680  01  WS-HEADING-1.
+000690      05  FILLER                   PIC X(22)
+000700              VALUE "SHOE INVENTORY LISTING".
+000710      05  FILLER                   PIC X(10) VALUE SPACES.
+000720      05  FILLER                   PIC X(05) VALUE "PAGE ".
+000730      05  H1-PAGE-NO               PIC ZZZ9.
+000740 
+000750  01  WS-HEADING-2.
+000760      05  FILLER                   PIC X(05) VALUE "STYLE".
+000770      05  FILLER                   PIC X(05) VALUE SPACES.
+000780      05  FILLER                   PIC X(04) VALUE "SIZE".
+000790 
+000800  01  WS-DETAIL-LINE.
+000810      05  DL-SHOE-STYLE            PIC X(05).
+000820      05  FILLER                   PIC X(05) VALUE SPACES.
+000830      05  DL-SHOE-SIZE             PIC X(04).
+000840 
+000850  01  WS-TOTAL-LINE.
+000860      05  FILLER                   PIC X(17)
+000870              VALUE "TOTAL RECORDS - ".
+000880      05  TL-RECORD-COUNT          PIC ZZ,ZZ9.
+000890 
+000900  PROCEDURE DIVISION.
+000910  0000-MAIN-PROCEDURE.
+000920      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000930 
+000940      PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+000950          UNTIL WS-EOF.
+000960 
+000970      PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+000980 
+000990      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001000 
+001010      STOP RUN.
+001020 
+001030*****************************************************************
+001040* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST MASTER RECORD.
+001050*****************************************************************
+001060  1000-INITIALIZE.
+001070      OPEN INPUT SHOE-MASTER.
+001080      OPEN OUTPUT SHOE-LISTING.
+001090 
+001100      PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001110  1000-EXIT.
+001120      EXIT.
+001130 
+001140*****************************************************************
+001150* 2000-PROCESS-MASTER - PRINT ONE DETAIL LINE AND READ AHEAD.
+001160*****************************************************************
+001170  2000-PROCESS-MASTER.
+001175      IF NOT SM-INACTIVE
+001177          PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT
+001179      END-IF.
+001190      PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001200  2000-EXIT.
+001210      EXIT.
+001220 
+001230*****************************************************************
+001240* 2100-READ-MASTER - READ THE NEXT SHOE-MASTER RECORD.
+001250*****************************************************************
+001260  2100-READ-MASTER.
+001270      READ SHOE-MASTER NEXT RECORD
+001280          AT END
+001290              MOVE "Y" TO WS-EOF-SW
+001300      END-READ.
+001310  2100-EXIT.
+001320      EXIT.
+001330 
+001340*****************************************************************
+001350* 2200-PRINT-DETAIL - WRITE ONE DETAIL LINE, HEADING IF NEEDED.
+001360*****************************************************************
+001370  2200-PRINT-DETAIL.
+001380      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001390          PERFORM 2300-PRINT-HEADINGS THRU 2300-EXIT
+001400      END-IF.
+001410 
+001420      MOVE SM-SHOE-STYLE TO DL-SHOE-STYLE.
+001430      MOVE SM-SHOE-SIZE TO DL-SHOE-SIZE.
+001440      WRITE LISTING-RECORD FROM WS-DETAIL-LINE.
+001450 
+001460      ADD 1 TO WS-LINE-COUNT.
+001470      ADD 1 TO WS-RECORD-COUNT.
+001480  2200-EXIT.
+001490      EXIT.
+001500 
+001510*****************************************************************
+001520* 2300-PRINT-HEADINGS - START A NEW PAGE.
+001530*****************************************************************
+001540  2300-PRINT-HEADINGS.
+001550      ADD 1 TO WS-PAGE-COUNT.
+001560      MOVE WS-PAGE-COUNT TO H1-PAGE-NO.
+001570 
+001580      IF WS-PAGE-COUNT > 1
+001590          WRITE LISTING-RECORD FROM SPACES
+001600              AFTER ADVANCING PAGE
+001610      END-IF.
+001620 
+001630      WRITE LISTING-RECORD FROM WS-HEADING-1.
+001640      MOVE SPACES TO LISTING-RECORD.
+001650      WRITE LISTING-RECORD.
+001660      WRITE LISTING-RECORD FROM WS-HEADING-2.
+001670 
+001680      MOVE ZERO TO WS-LINE-COUNT.
+001690  2300-EXIT.
+001700      EXIT.
+001710 
+001720*****************************************************************
+001730* 8000-PRINT-TOTALS - WRITE THE FINAL RECORD COUNT.
+001740*****************************************************************
+001750  8000-PRINT-TOTALS.
+001760      MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+001770      MOVE SPACES TO LISTING-RECORD.
+001780      WRITE LISTING-RECORD.
+001790      WRITE LISTING-RECORD FROM WS-TOTAL-LINE.
+001800  8000-EXIT.
+001810      EXIT.
+001820 
+001830*****************************************************************
+001840* 9000-TERMINATE - CLOSE FILES AND END THE RUN.
+001850*****************************************************************
+001860  9000-TERMINATE.
+001870      CLOSE SHOE-MASTER.
+001880      CLOSE SHOE-LISTING.
+001890  9000-EXIT.
+001900      EXIT.
+001910 
+001920  END PROGRAM LAB10RPT.
