@@ -1,32 +1,520 @@
-      ******************************************************************
-      * Author: Mostapha A
-      * Purpose: Use a Screen Section to allow the display and user entry of data
-      ******************************************************************
-	   IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB10.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-.      WORKING-STORAGE SECTION.
-       01 SHOE-RECORD-IN.
-           05 SHOE-STYLE-WS PIC X(5).
-           05 SHOE-SIZE-WS PIC X(4).
-
-       SCREEN SECTION.
-       01  INPUT-SCREEN.
-           05 VALUE "INPUT" BLANK SCREEN LINE 01 COL 35.
-           05 VALUE "SHOE STYLE:" LINE 05 COL 05.
-           05 SHOE-STYLE-IN LINE 05 COL 25
-                   PIC X(5) TO SHOE-STYLE-WS.
-           05 VALUE "SHOE SIZE:" LINE 07 COL 10.
-           05 SHOE-SIZE-IN LINE 07 COL 25
-                   PIC X(4) TO SHOE-SIZE-WS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY INPUT-SCREEN.
-           ACCEPT INPUT-SCREEN.
-
-           STOP RUN.
-
-       END PROGRAM LAB10.
+000100*****************************************************************
+000110* Author: Mostapha A
+000120* Purpose: Use a Screen Section to allow the display and user
+000130*          entry of data
+000140*****************************************************************
+000150  IDENTIFICATION DIVISION.
+000160  PROGRAM-ID. LAB10.
+000170  AUTHOR. D. FALLIS.
+000180  INSTALLATION. RETAIL SYSTEMS.
+000190  DATE-WRITTEN. 2026-08-09.
+000200  DATE-COMPILED.
+000210*****************************************************************
+000220* MODIFICATION HISTORY
+000230*   2026-08-09  DF  ADDED SHOE-MASTER FILE.  EACH SCREEN ENTRY
+000240*                   IS NOW WRITTEN TO THE MASTER BEFORE THE
+000250*                   PROGRAM ENDS INSTEAD OF BEING DISCARDED.
+000260*   2026-08-09  DF  LOOPED THE ENTRY SCREEN SO A WHOLE BATCH OF
+000270*                   STYLES CAN BE KEYED IN ONE RUN.  TYPING END
+000280*                   IN THE STYLE FIELD ENDS THE SESSION.
+000290*   2026-08-09  DF  REJECT A NON-NUMERIC SHOE SIZE AND FORCE
+000300*                   RE-ENTRY INSTEAD OF WRITING IT TO THE MASTER.
+000310*   2026-08-09  DF  ADDED FUNCTION-WS AND AN INQUIRY/CHANGE
+000320*                   SCREEN SO AN EXISTING STYLE CAN BE LOOKED UP
+000330*                   AND ITS SIZE CORRECTED WITHOUT RE-KEYING.
+000340*                   SHOE-MASTER IS NOW OPENED I-O SO IT CAN BE
+000350*                   READ AND REWRITTEN AS WELL AS WRITTEN.
+000360*   2026-08-09  DF  ADDED AN OPERATOR SIGN-ON SCREEN AND AN
+000370*                   AUDIT-LOG FILE.  EVERY ADD OR CHANGE IS NOW
+000380*                   STAMPED WITH DATE, TIME, AND OPERATOR ID SO
+000390*                   AN ENTRY CAN BE TRACED BACK LATER.
+000400*   2026-08-09  DF  ADDED A CONTROL-TOTALS FILE.  EACH RUN NOW
+000410*                   APPENDS A RECORD COUNTING SCREEN ACCEPTS
+000420*                   AGAINST MASTER WRITES SO LAB10REC CAN FLAG
+000430*                   A DROPPED WRITE AT END OF DAY.
+000440*   2026-08-09  DF  ADDED A STYLE-XREF LOOKUP.  AN ADD IS NOW
+000450*                   REJECTED WHEN THE KEYED SIZE FALLS OUTSIDE
+000460*                   THE RANGE ON FILE FOR THAT STYLE.  A STYLE
+000470*                   WITH NO XREF ENTRY IS NOT RESTRICTED.
+000480*   2026-08-09  DF  ADDED A DELETE FUNCTION.  KEYING D IN THE
+000490*                   FUNCTION FIELD MARKS THE MATCHING SHOE-MASTER
+000500*                   RECORD INACTIVE RATHER THAN REMOVING IT, AND
+000510*                   LOGS THE DELETE TO THE AUDIT TRAIL.  ADDS NOW
+000520*                   STAMP SM-STATUS-CD ACTIVE.  LAB10RPT SKIPS
+000530*                   INACTIVE RECORDS ON THE INVENTORY LISTING.
+000540*   2026-08-09  DF  CHANGED SHOE-SIZE-IN/INQ-SIZE-IN TO NUMERIC
+000550*                   SCREEN FIELDS SO A SHORT SIZE IS ZERO-FILLED
+000560*                   AND RIGHT-JUSTIFIED INSTEAD OF SPACE-PADDED,
+000570*                   WHICH WAS FAILING THE NUMERIC TEST ON ENTRY.
+000580*   2026-08-09  DF  GUARDED THE MASTER WRITE WITH INVALID KEY SO
+000590*                   ADDING A STYLE ALREADY ON FILE IS REJECTED
+000600*                   AND RE-PROMPTED INSTEAD OF ABENDING THE RUN.
+000610*                   WS-WRITE-COUNT NOW ONLY COUNTS A WRITE THAT
+000620*                   ACTUALLY COMPLETED, SO IT CAN DIVERGE FROM
+000630*                   WS-ACCEPT-COUNT FOR LAB10REC TO CATCH.
+000640*   2026-08-09  DF  STAMP SM-LAST-UPD-DATE/TIME/OPER ON EVERY
+000650*                   ADD, CHANGE, AND DELETE SO THE FIELDS ADDED
+000660*                   FOR AUDIT TRAIL SUPPORT ARE ACTUALLY FILLED
+000670*                   IN.  FACTORED THE DATE/TIME ACCEPT OUT TO
+000680*                   8890-GET-CURRENT-DATE-TIME SO THE SAME STAMP
+000690*                   CAN BE USED FOR BOTH SHOE-MASTER AND THE
+000700*                   AUDIT-LOG RECORD WRITTEN FOR THE SAME EVENT.
+000710*   2026-08-09  DF  REJECT AN UNRECOGNIZED FUNCTION CODE AND
+000720*                   RE-PROMPT INSTEAD OF SILENTLY TREATING IT AS
+000730*                   AN ADD.
+000740*   2026-08-09  DF  WS-ACCEPT-COUNT IS NOW TAKEN IN 3000-ADD-
+000750*                   RECORD AS SOON AS THE SCREEN DATA VALIDATES,
+000760*                   AND WS-WRITE-COUNT STAYS IN THE MASTER
+000770*                   WRITE'S NOT INVALID KEY BRANCH, SO A
+000780*                   REJECTED DUPLICATE STYLE LEAVES THE TWO OUT
+000790*                   OF STEP FOR LAB10REC'S MISMATCH CHECK TO
+000800*                   CATCH.  SHORTENED THE "STYLE ALREADY ON
+000810*                   FILE" MESSAGE TO FIT MESSAGE-WS.  ADDED
+000820*                   INVALID KEY HANDLING TO THE REWRITES IN
+000830*                   4100-CHANGE-SIZE AND 5000-DELETE-RECORD SO
+000840*                   A FAILED REWRITE IS REPORTED INSTEAD OF
+000850*                   GOING UNNOTICED.
+000860*****************************************************************
+000870  ENVIRONMENT DIVISION.
+000880  INPUT-OUTPUT SECTION.
+000890  FILE-CONTROL.
+000900      SELECT SHOE-MASTER ASSIGN TO "SHOEMAST"
+000910          ORGANIZATION IS INDEXED
+000920          ACCESS MODE IS DYNAMIC
+000930          RECORD KEY IS SM-SHOE-STYLE
+000940          FILE STATUS IS WS-SHOE-MASTER-STATUS.
+000950 
+000960      SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000970          ORGANIZATION IS LINE SEQUENTIAL
+000980          FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000990 
+001000      SELECT CONTROL-TOTALS ASSIGN TO "CTLTOTAL"
+001010          ORGANIZATION IS LINE SEQUENTIAL
+001020          FILE STATUS IS WS-CONTROL-TOTALS-STATUS.
+001030 
+001040      SELECT STYLE-XREF ASSIGN TO "STYLEXRF"
+001050          ORGANIZATION IS INDEXED
+001060          ACCESS MODE IS DYNAMIC
+001070          RECORD KEY IS SX-SHOE-STYLE
+001080          FILE STATUS IS WS-STYLE-XREF-STATUS.
+001090 
+001100  DATA DIVISION.
+001110  FILE SECTION.
+001120  FD  SHOE-MASTER
+001130      LABEL RECORDS ARE STANDARD.
+001140      COPY SHOEMAST.
+001150 
+001160  FD  AUDIT-LOG
+001170      LABEL RECORDS ARE STANDARD.
+001180      COPY AUDITLOG.
+001190 
+001200  FD  CONTROL-TOTALS
+001210      LABEL RECORDS ARE STANDARD.
+001220      COPY CTLTOTAL.
+001230 
+001240  FD  STYLE-XREF
+001250      LABEL RECORDS ARE STANDARD.
+001260      COPY STYLEXRF.
+001270 
+001280  WORKING-STORAGE SECTION.
+001290  01  SHOE-RECORD-IN.
+001300      05  SHOE-STYLE-WS           PIC X(5).
+001310          88  END-OF-SESSION              VALUE "END  ".
+001320      05  SHOE-SIZE-WS            PIC 9(4).
+001330 
+001340  01  FUNCTION-WS                 PIC X(01) VALUE "A".
+001350      88  FUNC-ADD                        VALUE "A".
+001360      88  FUNC-INQUIRY                    VALUE "I".
+001370      88  FUNC-DELETE                     VALUE "D".
+001380 
+001390  01  WS-SHOE-MASTER-STATUS       PIC X(02).
+001400      88  WS-SM-OK                        VALUE "00".
+001410      88  WS-SM-FILE-NOT-FOUND            VALUE "35".
+001420 
+001430  01  WS-AUDIT-LOG-STATUS         PIC X(02).
+001440      88  WS-AL-OK                        VALUE "00".
+001450 
+001460  01  WS-CONTROL-TOTALS-STATUS    PIC X(02).
+001470      88  WS-CT-OK                        VALUE "00".
+001480 
+001490  01  WS-STYLE-XREF-STATUS        PIC X(02).
+001500      88  WS-SX-OK                        VALUE "00".
+001510      88  WS-SX-FILE-NOT-FOUND            VALUE "35".
+001520 
+001530  01  WS-VALID-ENTRY-SW           PIC X(01) VALUE "N".
+001540      88  WS-VALID-ENTRY                   VALUE "Y".
+001550 
+001560  01  WS-SIZE-VALID-SW            PIC X(01) VALUE "N".
+001570      88  WS-SIZE-VALID                    VALUE "Y".
+001580 
+001590  01  WS-SIZE-IN-RANGE-SW         PIC X(01) VALUE "Y".
+001600      88  WS-SIZE-IN-RANGE                 VALUE "Y".
+001610 
+001620  01  WS-SHOE-SIZE-NUM             PIC 9(04) VALUE ZERO.
+001630 
+001640  01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001650  01  WS-AUDIT-TRANS-TYPE         PIC X(01).
+001660  01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+001670  01  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+001680  01  WS-ACCEPT-COUNT             PIC 9(05) VALUE ZERO.
+001690  01  WS-WRITE-COUNT              PIC 9(05) VALUE ZERO.
+001700 
+001710  01  MESSAGE-WS                  PIC X(40) VALUE SPACES.
+001720 
+001730  SCREEN SECTION.
+001740  01  SIGNON-SCREEN.
+001750      05 VALUE "SHOE MASTER ENTRY - SIGN ON" BLANK SCREEN
+001760              LINE 01 COL 25.
+001770      05 VALUE "OPERATOR ID:" LINE 05 COL 05.
+001780      05 SIGNON-OPERATOR-IN LINE 05 COL 25
+001790              PIC X(8) TO WS-OPERATOR-ID.
+001800 
+001810  01  INPUT-SCREEN.
+001820      05 VALUE "INPUT" BLANK SCREEN LINE 01 COL 35.
+001830      05 VALUE "FUNCTION (A-ADD, I-INQUIRE/CHANGE, D-DELETE):"
+001840              LINE 03 COL 05.
+001850      05 FUNCTION-IN LINE 03 COL 53
+001860              PIC X(1) USING FUNCTION-WS.
+001870      05 VALUE "SHOE STYLE:" LINE 05 COL 05.
+001880      05 SHOE-STYLE-IN LINE 05 COL 25
+001890              PIC X(5) TO SHOE-STYLE-WS.
+001900      05 VALUE "SHOE SIZE:" LINE 07 COL 10.
+001910      05 SHOE-SIZE-IN LINE 07 COL 25
+001920              PIC 9999 TO SHOE-SIZE-WS.
+001930      05 MESSAGE-OUT LINE 10 COL 05
+001940              PIC X(40) FROM MESSAGE-WS.
+001950 
+001960  01  INQUIRY-SCREEN.
+001970      05 VALUE "INQUIRY/CHANGE" BLANK SCREEN LINE 01 COL 30.
+001980      05 VALUE "SHOE STYLE:" LINE 05 COL 05.
+001990      05 INQ-STYLE-OUT LINE 05 COL 25
+002000              PIC X(5) FROM SHOE-STYLE-WS.
+002010      05 VALUE "SHOE SIZE:" LINE 07 COL 10.
+002020      05 INQ-SIZE-IN LINE 07 COL 25
+002030              PIC 9999 USING SHOE-SIZE-WS.
+002040      05 INQ-MESSAGE-OUT LINE 10 COL 05
+002050              PIC X(40) FROM MESSAGE-WS.
+002060 
+002070  PROCEDURE DIVISION.
+002080  0000-MAIN-PROCEDURE.
+002090      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002100 
+002110      PERFORM 2000-PROCESS-SCREEN THRU 2000-EXIT
+002120          UNTIL END-OF-SESSION.
+002130 
+002140      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002150 
+002160      STOP RUN.
+002170 
+002180*****************************************************************
+002190* 1000-INITIALIZE - OPEN THE FILES FOR THIS RUN (CREATING
+002200*                   SHOE-MASTER OR STYLE-XREF IF EITHER HAS
+002210*                   NEVER BEEN CREATED) AND SIGN THE OPERATOR ON.
+002220*****************************************************************
+002230  1000-INITIALIZE.
+002240      OPEN I-O SHOE-MASTER.
+002250      IF WS-SM-FILE-NOT-FOUND
+002260          OPEN OUTPUT SHOE-MASTER
+002270          CLOSE SHOE-MASTER
+002280          OPEN I-O SHOE-MASTER
+002290      END-IF.
+002300      OPEN EXTEND AUDIT-LOG.
+002310      OPEN EXTEND CONTROL-TOTALS.
+002320 
+002330      OPEN INPUT STYLE-XREF.
+002340      IF WS-SX-FILE-NOT-FOUND
+002350          OPEN OUTPUT STYLE-XREF
+002360          CLOSE STYLE-XREF
+002370          OPEN INPUT STYLE-XREF
+002380      END-IF.
+002390 
+002400      DISPLAY SIGNON-SCREEN.
+002410      ACCEPT SIGNON-SCREEN.
+002420  1000-EXIT.
+002430      EXIT.
+002440 
+002450*****************************************************************
+002460* 2000-PROCESS-SCREEN - ACCEPT ONE VALID TRANSACTION.  TYPING
+002470*                       END IN THE STYLE FIELD ENDS THE SESSION.
+002480*****************************************************************
+002490  2000-PROCESS-SCREEN.
+002500      MOVE "N" TO WS-VALID-ENTRY-SW.
+002510 
+002520      PERFORM 2100-ACCEPT-AND-VALIDATE THRU 2100-EXIT
+002530          UNTIL WS-VALID-ENTRY.
+002540  2000-EXIT.
+002550      EXIT.
+002560 
+002570*****************************************************************
+002580* 2100-ACCEPT-AND-VALIDATE - DISPLAY/ACCEPT THE MAIN SCREEN AND
+002590*                            ROUTE THE TRANSACTION BY FUNCTION.
+002600*****************************************************************
+002610  2100-ACCEPT-AND-VALIDATE.
+002620      MOVE SPACES TO MESSAGE-WS.
+002630      DISPLAY INPUT-SCREEN.
+002640      ACCEPT INPUT-SCREEN.
+002650 
+002660      IF END-OF-SESSION
+002670          MOVE "Y" TO WS-VALID-ENTRY-SW
+002680      ELSE
+002690          EVALUATE TRUE
+002700              WHEN FUNC-ADD
+002710                  PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+002720              WHEN FUNC-INQUIRY
+002730                  PERFORM 4000-INQUIRY-RECORD THRU 4000-EXIT
+002740              WHEN FUNC-DELETE
+002750                  PERFORM 5000-DELETE-RECORD THRU 5000-EXIT
+002760              WHEN OTHER
+002770                  MOVE "FUNCTION MUST BE A, I, OR D - RE-ENTER"
+002780                      TO MESSAGE-WS
+002790          END-EVALUATE
+002800      END-IF.
+002810  2100-EXIT.
+002820      EXIT.
+002830 
+002840*****************************************************************
+002850* 3000-ADD-RECORD - VALIDATE THE SIZE IS NUMERIC AND IS IN RANGE
+002860*                   FOR THE STYLE, THEN WRITE A NEW RECORD.
+002870*                   WS-ACCEPT-COUNT IS TAKEN HERE, AS SOON AS
+002880*                   THE SCREEN DATA PASSES VALIDATION, SO IT
+002890*                   REFLECTS EVERY ACCEPTED ENTRY REGARDLESS OF
+002900*                   WHETHER THE SUBSEQUENT WRITE SUCCEEDS.
+002910*                   WS-VALID-ENTRY-SW IS SET BY 3900-WRITE-MASTER
+002920*                   SO A DUPLICATE STYLE RE-PROMPTS THE SCREEN
+002930*                   INSTEAD OF ENDING THE TRANSACTION.
+002940*****************************************************************
+002950  3000-ADD-RECORD.
+002960      IF SHOE-SIZE-WS NUMERIC
+002970          PERFORM 3050-CHECK-STYLE-XREF THRU 3050-EXIT
+002980          IF WS-SIZE-IN-RANGE
+002990              ADD 1 TO WS-ACCEPT-COUNT
+003000              PERFORM 3900-WRITE-MASTER THRU 3900-EXIT
+003010          END-IF
+003020      ELSE
+003030          MOVE "SHOE SIZE MUST BE NUMERIC - RE-ENTER"
+003040              TO MESSAGE-WS
+003050      END-IF.
+003060  3000-EXIT.
+003070      EXIT.
+003080 
+003090*****************************************************************
+003100* 3050-CHECK-STYLE-XREF - IF THE STYLE HAS AN ENTRY IN
+003110*                         STYLE-XREF, REJECT A SIZE OUTSIDE ITS
+003120*                         VALID RANGE.  A STYLE WITH NO ENTRY IS
+003130*                         NOT RESTRICTED.
+003140*****************************************************************
+003150  3050-CHECK-STYLE-XREF.
+003160      MOVE "Y" TO WS-SIZE-IN-RANGE-SW.
+003170      MOVE SHOE-STYLE-WS TO SX-SHOE-STYLE.
+003180      READ STYLE-XREF
+003190          INVALID KEY
+003200              CONTINUE
+003210          NOT INVALID KEY
+003220              MOVE SHOE-SIZE-WS TO WS-SHOE-SIZE-NUM
+003230              IF WS-SHOE-SIZE-NUM < SX-SIZE-LOW
+003240                      OR WS-SHOE-SIZE-NUM > SX-SIZE-HIGH
+003250                  MOVE "N" TO WS-SIZE-IN-RANGE-SW
+003260                  MOVE "SIZE NOT VALID FOR THIS STYLE - RE-ENTER"
+003270                      TO MESSAGE-WS
+003280              END-IF
+003290      END-READ.
+003300  3050-EXIT.
+003310      EXIT.
+003320 
+003330*****************************************************************
+003340* 3900-WRITE-MASTER - WRITE THE SCREEN ENTRY TO SHOE-MASTER AND
+003350*                     LOG THE ADD TO THE AUDIT TRAIL.  A STYLE
+003360*                     ALREADY ON FILE IS REJECTED RATHER THAN
+003370*                     WRITTEN, SO THE OPERATOR CAN RE-ENTER OR
+003380*                     SWITCH TO INQUIRE/CHANGE INSTEAD.
+003390*                     WS-WRITE-COUNT IS ONLY TAKEN ON A
+003400*                     SUCCESSFUL WRITE (UNLIKE WS-ACCEPT-COUNT,
+003410*                     ALREADY TAKEN IN 3000-ADD-RECORD), SO A
+003420*                     REJECTED DUPLICATE LEAVES THE TWO COUNTS
+003430*                     OUT OF STEP FOR LAB10REC'S END-OF-DAY
+003440*                     RECONCILIATION TO CATCH.
+003450*****************************************************************
+003460  3900-WRITE-MASTER.
+003470      MOVE SHOE-STYLE-WS TO SM-SHOE-STYLE.
+003480      MOVE SHOE-SIZE-WS TO SM-SHOE-SIZE.
+003490      SET SM-ACTIVE TO TRUE.
+003500      PERFORM 8890-GET-CURRENT-DATE-TIME THRU 8890-EXIT.
+003510      MOVE WS-CURRENT-DATE TO SM-LAST-UPD-DATE.
+003520      MOVE WS-CURRENT-TIME TO SM-LAST-UPD-TIME.
+003530      MOVE WS-OPERATOR-ID TO SM-LAST-UPD-OPER.
+003540 
+003550      WRITE SHOE-MASTER-RECORD
+003560          INVALID KEY
+003570              MOVE "STYLE ALREADY ON FILE - USE INQUIRE"
+003580                  TO MESSAGE-WS
+003590          NOT INVALID KEY
+003600              ADD 1 TO WS-WRITE-COUNT
+003610              MOVE "Y" TO WS-VALID-ENTRY-SW
+003620              MOVE "A" TO WS-AUDIT-TRANS-TYPE
+003630              PERFORM 8900-WRITE-AUDIT-RECORD THRU 8900-EXIT
+003640      END-WRITE.
+003650  3900-EXIT.
+003660      EXIT.
+003670 
+003680*****************************************************************
+003690* 4000-INQUIRY-RECORD - LOOK UP AN EXISTING STYLE AND LET THE
+003700*                       OPERATOR CORRECT ITS SIZE.
+003710*****************************************************************
+003720  4000-INQUIRY-RECORD.
+003730      MOVE SHOE-STYLE-WS TO SM-SHOE-STYLE.
+003740      READ SHOE-MASTER
+003750          INVALID KEY
+003760              MOVE "STYLE NOT FOUND - RE-ENTER" TO MESSAGE-WS
+003770          NOT INVALID KEY
+003780              MOVE SM-SHOE-SIZE TO SHOE-SIZE-WS
+003790              PERFORM 4100-CHANGE-SIZE THRU 4100-EXIT
+003800              MOVE "Y" TO WS-VALID-ENTRY-SW
+003810      END-READ.
+003820  4000-EXIT.
+003830      EXIT.
+003840 
+003850*****************************************************************
+003860* 4100-CHANGE-SIZE - DISPLAY THE CURRENT SIZE, ACCEPT A CHANGE,
+003870*                    REWRITE THE MASTER, AND LOG THE CHANGE.  THE
+003880*                    AUDIT RECORD IS ONLY LOGGED WHEN THE REWRITE
+003890*                    ACTUALLY SUCCEEDS.
+003900*****************************************************************
+003910  4100-CHANGE-SIZE.
+003920      MOVE "N" TO WS-SIZE-VALID-SW.
+003930 
+003940      PERFORM 4110-ACCEPT-SIZE THRU 4110-EXIT
+003950          UNTIL WS-SIZE-VALID.
+003960 
+003970      MOVE SHOE-SIZE-WS TO SM-SHOE-SIZE.
+003980      PERFORM 8890-GET-CURRENT-DATE-TIME THRU 8890-EXIT.
+003990      MOVE WS-CURRENT-DATE TO SM-LAST-UPD-DATE.
+004000      MOVE WS-CURRENT-TIME TO SM-LAST-UPD-TIME.
+004010      MOVE WS-OPERATOR-ID TO SM-LAST-UPD-OPER.
+004020 
+004030      REWRITE SHOE-MASTER-RECORD
+004040          INVALID KEY
+004050              MOVE "UNABLE TO REWRITE STYLE - TRY AGAIN"
+004060                  TO MESSAGE-WS
+004070          NOT INVALID KEY
+004080              MOVE "C" TO WS-AUDIT-TRANS-TYPE
+004090              PERFORM 8900-WRITE-AUDIT-RECORD THRU 8900-EXIT
+004100      END-REWRITE.
+004110  4100-EXIT.
+004120      EXIT.
+004130 
+004140*****************************************************************
+004150* 4110-ACCEPT-SIZE - DISPLAY/ACCEPT THE INQUIRY SCREEN AND
+004160*                    VALIDATE THE CHANGED SIZE IS NUMERIC AND IN
+004170*                    RANGE FOR THE STYLE.
+004180*****************************************************************
+004190  4110-ACCEPT-SIZE.
+004200      MOVE SPACES TO MESSAGE-WS.
+004210      DISPLAY INQUIRY-SCREEN.
+004220      ACCEPT INQUIRY-SCREEN.
+004230 
+004240      IF SHOE-SIZE-WS NUMERIC
+004250          PERFORM 3050-CHECK-STYLE-XREF THRU 3050-EXIT
+004260          IF WS-SIZE-IN-RANGE
+004270              MOVE "Y" TO WS-SIZE-VALID-SW
+004280          END-IF
+004290      ELSE
+004300          MOVE "SHOE SIZE MUST BE NUMERIC - RE-ENTER"
+004310              TO MESSAGE-WS
+004320      END-IF.
+004330  4110-EXIT.
+004340      EXIT.
+004350 
+004360*****************************************************************
+004370* 5000-DELETE-RECORD - LOOK UP AN EXISTING STYLE AND MARK IT
+004380*                      INACTIVE RATHER THAN REMOVING IT, SO IT
+004390*                      STAYS AVAILABLE FOR THE AUDIT TRAIL AND
+004400*                      REPORTS THAT STILL NEED TO REFERENCE IT.
+004410*                      THE AUDIT RECORD IS ONLY LOGGED WHEN THE
+004420*                      REWRITE ACTUALLY SUCCEEDS.
+004430*****************************************************************
+004440  5000-DELETE-RECORD.
+004450      MOVE SHOE-STYLE-WS TO SM-SHOE-STYLE.
+004460      READ SHOE-MASTER
+004470          INVALID KEY
+004480              MOVE "STYLE NOT FOUND - RE-ENTER" TO MESSAGE-WS
+004490          NOT INVALID KEY
+004500              MOVE SM-SHOE-SIZE TO SHOE-SIZE-WS
+004510              SET SM-INACTIVE TO TRUE
+004520              PERFORM 8890-GET-CURRENT-DATE-TIME THRU 8890-EXIT
+004530              MOVE WS-CURRENT-DATE TO SM-LAST-UPD-DATE
+004540              MOVE WS-CURRENT-TIME TO SM-LAST-UPD-TIME
+004550              MOVE WS-OPERATOR-ID TO SM-LAST-UPD-OPER
+004560              REWRITE SHOE-MASTER-RECORD
+004570                  INVALID KEY
+004580                      MOVE "UNABLE TO REWRITE STYLE - TRY AGAIN"
+004590                          TO MESSAGE-WS
+004600                  NOT INVALID KEY
+004610                      MOVE "D" TO WS-AUDIT-TRANS-TYPE
+004620                      PERFORM 8900-WRITE-AUDIT-RECORD
+004630                          THRU 8900-EXIT
+004640                      MOVE "Y" TO WS-VALID-ENTRY-SW
+004650              END-REWRITE
+004660      END-READ.
+004670  5000-EXIT.
+004680      EXIT.
+004690 
+004700*****************************************************************
+004710* 8890-GET-CURRENT-DATE-TIME - ACCEPT THE CURRENT DATE AND TIME
+004720*                              ONCE PER TRANSACTION SO THE SAME
+004730*                              STAMP CAN BE USED FOR BOTH THE
+004740*                              SHOE-MASTER UPDATE AND ITS AUDIT-
+004750*                              LOG RECORD.
+004760*****************************************************************
+004770  8890-GET-CURRENT-DATE-TIME.
+004780      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004790      ACCEPT WS-CURRENT-TIME FROM TIME.
+004800  8890-EXIT.
+004810      EXIT.
+004820 
+004830*****************************************************************
+004840* 8900-WRITE-AUDIT-RECORD - LOG AN ADD, CHANGE, OR DELETE
+004850*                          TRANSACTION WITH ITS DATE, TIME, AND
+004860*                          OPERATOR ID.
+004870*****************************************************************
+004880  8900-WRITE-AUDIT-RECORD.
+004890      MOVE SHOE-STYLE-WS TO AL-SHOE-STYLE.
+004900      MOVE SHOE-SIZE-WS TO AL-SHOE-SIZE.
+004910      MOVE WS-AUDIT-TRANS-TYPE TO AL-TRANS-TYPE.
+004920      MOVE WS-CURRENT-DATE TO AL-TRANS-DATE.
+004930      MOVE WS-CURRENT-TIME TO AL-TRANS-TIME.
+004940      MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+004950      WRITE AUDIT-LOG-RECORD.
+004960  8900-EXIT.
+004970      EXIT.
+004980 
+004990*****************************************************************
+005000* 8950-WRITE-CONTROL-TOTALS - APPEND ONE RECORD TO CONTROL-TOTALS
+005010*                             SUMMARIZING THIS RUN'S SCREEN
+005020*                             ACCEPTS AGAINST MASTER WRITES SO
+005030*                             LAB10REC CAN RECONCILE THEM.
+005040*****************************************************************
+005050  8950-WRITE-CONTROL-TOTALS.
+005060      PERFORM 8890-GET-CURRENT-DATE-TIME THRU 8890-EXIT.
+005070      MOVE WS-CURRENT-DATE TO CT-RUN-DATE.
+005080      MOVE WS-CURRENT-TIME TO CT-RUN-TIME.
+005090      MOVE WS-OPERATOR-ID TO CT-OPERATOR-ID.
+005100      MOVE WS-ACCEPT-COUNT TO CT-ACCEPT-COUNT.
+005110      MOVE WS-WRITE-COUNT TO CT-WRITE-COUNT.
+005120      WRITE CONTROL-TOTALS-RECORD.
+005130  8950-EXIT.
+005140      EXIT.
+005150 
+005160*****************************************************************
+005170* 9000-TERMINATE - WRITE THE CONTROL TOTALS, CLOSE THE FILES,
+005180*                  AND END THE RUN.
+005190*****************************************************************
+005200  9000-TERMINATE.
+005210      PERFORM 8950-WRITE-CONTROL-TOTALS THRU 8950-EXIT.
+005220      CLOSE SHOE-MASTER.
+005230      CLOSE AUDIT-LOG.
+005240      CLOSE CONTROL-TOTALS.
+005250      CLOSE STYLE-XREF.
+005260  9000-EXIT.
+005270      EXIT.
+005280 
+005290  END PROGRAM LAB10.
