@@ -0,0 +1,127 @@
+000100*****************************************************************
+000110* Program:  LAB10EXP
+000120* Author:   D. FALLIS
+000130* Installation: RETAIL SYSTEMS
+000140* Date-Written: 2026-08-09
+000150* Purpose: BATCH EXTRACT OF THE SHOE-MASTER FILE TO A FIXED-
+000160*          FORMAT, COMMA-DELIMITED FLAT FILE (COPYLIB/VNDEXPRT.CPY)
+000170*          FOR HAND-OFF TO THE OUTSIDE VENDOR ORDERING SYSTEM.
+000180*          DISCONTINUED (INACTIVE) STYLES ARE SKIPPED.
+000190*****************************************************************
+000200  IDENTIFICATION DIVISION.
+000210  PROGRAM-ID. LAB10EXP.
+000220  AUTHOR. D. FALLIS.
+000230  INSTALLATION. RETAIL SYSTEMS.
+000240  DATE-WRITTEN. 2026-08-09.
+000250  DATE-COMPILED.
+000260*****************************************************************
+000270* MODIFICATION HISTORY
+000280*   2026-08-09  DF  ORIGINAL PROGRAM.
+000290*****************************************************************
+000300  ENVIRONMENT DIVISION.
+000310  INPUT-OUTPUT SECTION.
+000320  FILE-CONTROL.
+000330      SELECT SHOE-MASTER ASSIGN TO "SHOEMAST"
+000340          ORGANIZATION IS INDEXED
+000350          ACCESS MODE IS SEQUENTIAL
+000360          RECORD KEY IS SM-SHOE-STYLE
+000370          FILE STATUS IS WS-SHOE-MASTER-STATUS.
+000380 
+000390      SELECT VENDOR-EXPORT ASSIGN TO "VNDEXPRT"
+000400          ORGANIZATION IS LINE SEQUENTIAL
+000410          FILE STATUS IS WS-VENDOR-EXPORT-STATUS.
+000420 
+000430  DATA DIVISION.
+000440  FILE SECTION.
+000450  FD  SHOE-MASTER
+000460      LABEL RECORDS ARE STANDARD.
+000470      COPY SHOEMAST.
+000480 
+000490  FD  VENDOR-EXPORT
+000500      LABEL RECORDS ARE STANDARD.
+000510      COPY VNDEXPRT.
+000520 
+000530  WORKING-STORAGE SECTION.
+000540  01  WS-SHOE-MASTER-STATUS       PIC X(02).
+000550      88  WS-SM-OK                        VALUE "00".
+000560      88  WS-SM-EOF                       VALUE "10".
+000570 
+000580  01  WS-VENDOR-EXPORT-STATUS     PIC X(02).
+000590      88  WS-VE-OK                        VALUE "00".
+000600 
+000610  01  WS-EOF-SW                   PIC X(01) VALUE "N".
+000620      88  WS-EOF                          VALUE "Y".
+000630 
+000640  01  WS-EXPORT-COUNT             PIC 9(05) VALUE ZERO.
+000650  01  WS-SKIP-COUNT                PIC 9(05) VALUE ZERO.
+000660 
+000670  PROCEDURE DIVISION.
+000680  0000-MAIN-PROCEDURE.
+000690      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000700 
+000710      PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+000720          UNTIL WS-EOF.
+000730 
+000740      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000750 
+000760      STOP RUN.
+000770 
+000780*****************************************************************
+000790* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST MASTER RECORD.
+000800*****************************************************************
+000810  1000-INITIALIZE.
+000820      OPEN INPUT SHOE-MASTER.
+000830      OPEN OUTPUT VENDOR-EXPORT.
+000840 
+000850      PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+000860  1000-EXIT.
+000870      EXIT.
+000880 
+000890*****************************************************************
+000900* 2000-PROCESS-MASTER - EXPORT ONE ACTIVE RECORD AND READ AHEAD.
+000910*****************************************************************
+000920  2000-PROCESS-MASTER.
+000930      IF SM-INACTIVE
+000940          ADD 1 TO WS-SKIP-COUNT
+000950      ELSE
+000960          PERFORM 2200-WRITE-EXPORT THRU 2200-EXIT
+000970      END-IF.
+000980 
+000990      PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001000  2000-EXIT.
+001010      EXIT.
+001020 
+001030*****************************************************************
+001040* 2100-READ-MASTER - READ THE NEXT SHOE-MASTER RECORD.
+001050*****************************************************************
+001060  2100-READ-MASTER.
+001070      READ SHOE-MASTER NEXT RECORD
+001080          AT END
+001090              MOVE "Y" TO WS-EOF-SW
+001100      END-READ.
+001110  2100-EXIT.
+001120      EXIT.
+001130 
+001140*****************************************************************
+001150* 2200-WRITE-EXPORT - BUILD AND WRITE ONE VENDOR-EXPORT RECORD.
+001160*****************************************************************
+001170  2200-WRITE-EXPORT.
+001180      MOVE SM-SHOE-STYLE TO VE-SHOE-STYLE.
+001190      MOVE SM-SHOE-SIZE TO VE-SHOE-SIZE.
+001200      MOVE SM-STATUS-CD TO VE-STATUS-CD.
+001210      WRITE VENDOR-EXPORT-RECORD.
+001220 
+001230      ADD 1 TO WS-EXPORT-COUNT.
+001240  2200-EXIT.
+001250      EXIT.
+001260 
+001270*****************************************************************
+001280* 9000-TERMINATE - CLOSE FILES AND END THE RUN.
+001290*****************************************************************
+001300  9000-TERMINATE.
+001310      CLOSE SHOE-MASTER.
+001320      CLOSE VENDOR-EXPORT.
+001330  9000-EXIT.
+001340      EXIT.
+001350 
+001360  END PROGRAM LAB10EXP.
