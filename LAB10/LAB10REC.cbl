@@ -0,0 +1,289 @@
+000100*****************************************************************
+000110* Program:  LAB10REC
+000120* Author:   D. FALLIS
+000130* Installation: RETAIL SYSTEMS
+000140* Date-Written: 2026-08-09
+000150* Purpose: END-OF-DAY RECONCILIATION OF THE CONTROL-TOTALS FILE.
+000160*          PRINTS ONE LINE PER LAB10 RUN SHOWING SCREENS
+000170*          ACCEPTED VERSUS SHOE-MASTER RECORDS WRITTEN, FLAGS
+000180*          ANY RUN WHERE THE TWO COUNTS DISAGREE, AND COMPARES
+000190*          THE CUMULATIVE WRITE COUNT TO THE NUMBER OF RECORDS
+000200*          CURRENTLY ON SHOE-MASTER.
+000210*****************************************************************
+000220  IDENTIFICATION DIVISION.
+000230  PROGRAM-ID. LAB10REC.
+000240  AUTHOR. D. FALLIS.
+000250  INSTALLATION. RETAIL SYSTEMS.
+000260  DATE-WRITTEN. 2026-08-09.
+000270  DATE-COMPILED.
+000280*****************************************************************
+000290* MODIFICATION HISTORY
+000300*   2026-08-09  DF  ORIGINAL PROGRAM.
+000310*   2026-08-09  DF  SHORTENED THE CUMULATIVE WRITES/MASTER COUNT
+000320*                   MISMATCH MESSAGE SO NEITHER LINE IS TRUNCATED
+000330*                   BY WS-TOTAL-LINE-6'S PIC X(40).
+000340*****************************************************************
+000350  ENVIRONMENT DIVISION.
+000360  INPUT-OUTPUT SECTION.
+000370  FILE-CONTROL.
+000380      SELECT CONTROL-TOTALS ASSIGN TO "CTLTOTAL"
+000390          ORGANIZATION IS LINE SEQUENTIAL
+000400          FILE STATUS IS WS-CONTROL-TOTALS-STATUS.
+000410 
+000420      SELECT SHOE-MASTER ASSIGN TO "SHOEMAST"
+000430          ORGANIZATION IS INDEXED
+000440          ACCESS MODE IS SEQUENTIAL
+000450          RECORD KEY IS SM-SHOE-STYLE
+000460          FILE STATUS IS WS-SHOE-MASTER-STATUS.
+000470 
+000480      SELECT RECON-LISTING ASSIGN TO "CTLRPT"
+000490          ORGANIZATION IS LINE SEQUENTIAL
+000500          FILE STATUS IS WS-RECON-LISTING-STATUS.
+000510 
+000520  DATA DIVISION.
+000530  FILE SECTION.
+000540  FD  CONTROL-TOTALS
+000550      LABEL RECORDS ARE STANDARD.
+000560      COPY CTLTOTAL.
+000570 
+000580  FD  SHOE-MASTER
+000590      LABEL RECORDS ARE STANDARD.
+000600      COPY SHOEMAST.
+000610 
+000620  FD  RECON-LISTING
+000630      LABEL RECORDS ARE STANDARD.
+000640  01  LISTING-RECORD               PIC X(80).
+000650 
+000660  WORKING-STORAGE SECTION.
+000670  01  WS-CONTROL-TOTALS-STATUS    PIC X(02).
+000680      88  WS-CT-OK                        VALUE "00".
+000690      88  WS-CT-EOF                       VALUE "10".
+000700 
+000710  01  WS-SHOE-MASTER-STATUS       PIC X(02).
+000720      88  WS-SM-OK                        VALUE "00".
+000730      88  WS-SM-EOF                       VALUE "10".
+000740 
+000750  01  WS-RECON-LISTING-STATUS     PIC X(02).
+000760      88  WS-RL-OK                        VALUE "00".
+000770 
+000780  01  WS-CONTROL-TOTALS-EOF-SW    PIC X(01) VALUE "N".
+000790      88  WS-CONTROL-TOTALS-EOF           VALUE "Y".
+000800 
+000810  01  WS-SHOE-MASTER-EOF-SW       PIC X(01) VALUE "N".
+000820      88  WS-SHOE-MASTER-EOF              VALUE "Y".
+000830 
+000840  01  WS-RUN-COUNT                PIC 9(05) VALUE ZERO.
+000850  01  WS-MISMATCH-COUNT           PIC 9(05) VALUE ZERO.
+000860  01  WS-TOTAL-ACCEPT-COUNT       PIC 9(07) VALUE ZERO.
+000870  01  WS-TOTAL-WRITE-COUNT        PIC 9(07) VALUE ZERO.
+000880  01  WS-MASTER-RECORD-COUNT      PIC 9(07) VALUE ZERO.
+000890 
+000900  01  WS-HEADING-1.
+000910      05  FILLER                   PIC X(29)
+000920              VALUE "CONTROL TOTALS RECONCILIATION".
+000930      05  FILLER                   PIC X(11) VALUE SPACES.
+000940 
+000950  01  WS-HEADING-2.
+000960      05  FILLER                   PIC X(08) VALUE "RUN DATE".
+000970      05  FILLER                   PIC X(02) VALUE SPACES.
+000980      05  FILLER                   PIC X(08) VALUE "RUN TIME".
+000990      05  FILLER                   PIC X(02) VALUE SPACES.
+001000      05  FILLER                   PIC X(08) VALUE "OPERATOR".
+001010      05  FILLER                   PIC X(02) VALUE SPACES.
+001020      05  FILLER                   PIC X(07) VALUE "ACCEPTS".
+001030      05  FILLER                   PIC X(02) VALUE SPACES.
+001040      05  FILLER                   PIC X(06) VALUE "WRITES".
+001050      05  FILLER                   PIC X(02) VALUE SPACES.
+001060      05  FILLER                   PIC X(06) VALUE "STATUS".
+001070 
+001080  01  WS-DETAIL-LINE.
+001090      05  DL-RUN-DATE              PIC X(08).
+001100      05  FILLER                   PIC X(02) VALUE SPACES.
+001110      05  DL-RUN-TIME              PIC X(08).
+001120      05  FILLER                   PIC X(02) VALUE SPACES.
+001130      05  DL-OPERATOR-ID           PIC X(08).
+001140      05  FILLER                   PIC X(02) VALUE SPACES.
+001150      05  DL-ACCEPT-COUNT          PIC ZZZZ9.
+001160      05  FILLER                   PIC X(04) VALUE SPACES.
+001170      05  DL-WRITE-COUNT           PIC ZZZZ9.
+001180      05  FILLER                   PIC X(03) VALUE SPACES.
+001190      05  DL-STATUS                PIC X(09).
+001200 
+001210  01  WS-TOTAL-LINE-1.
+001220      05  FILLER                   PIC X(23)
+001230              VALUE "RUNS READ          -  ".
+001240      05  TL-RUN-COUNT             PIC ZZ,ZZ9.
+001250 
+001260  01  WS-TOTAL-LINE-2.
+001270      05  FILLER                   PIC X(23)
+001280              VALUE "RUNS MISMATCHED    -  ".
+001290      05  TL-MISMATCH-COUNT        PIC ZZ,ZZ9.
+001300 
+001310  01  WS-TOTAL-LINE-3.
+001320      05  FILLER                   PIC X(23)
+001330              VALUE "TOTAL ACCEPTS      -  ".
+001340      05  TL-TOTAL-ACCEPT-COUNT    PIC ZZZ,ZZ9.
+001350 
+001360  01  WS-TOTAL-LINE-4.
+001370      05  FILLER                   PIC X(23)
+001380              VALUE "TOTAL WRITES       -  ".
+001390      05  TL-TOTAL-WRITE-COUNT     PIC ZZZ,ZZ9.
+001400 
+001410  01  WS-TOTAL-LINE-5.
+001420      05  FILLER                   PIC X(23)
+001430              VALUE "SHOE-MASTER RECORDS-  ".
+001440      05  TL-MASTER-RECORD-COUNT   PIC ZZZ,ZZ9.
+001450 
+001460  01  WS-TOTAL-LINE-6               PIC X(40) VALUE SPACES.
+001470 
+001480  PROCEDURE DIVISION.
+001490  0000-MAIN-PROCEDURE.
+001500      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001510 
+001520      PERFORM 2000-PROCESS-CONTROL-TOTALS THRU 2000-EXIT
+001530          UNTIL WS-CONTROL-TOTALS-EOF.
+001540 
+001550      PERFORM 3000-COUNT-MASTER-RECORDS THRU 3000-EXIT.
+001560 
+001570      PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+001580 
+001590      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001600 
+001610      STOP RUN.
+001620 
+001630*****************************************************************
+001640* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, READ THE FIRST
+001650*                   CONTROL-TOTALS RECORD.
+001660*****************************************************************
+001670  1000-INITIALIZE.
+001680      OPEN INPUT CONTROL-TOTALS.
+001690      OPEN INPUT SHOE-MASTER.
+001700      OPEN OUTPUT RECON-LISTING.
+001710 
+001720      WRITE LISTING-RECORD FROM WS-HEADING-1.
+001730      MOVE SPACES TO LISTING-RECORD.
+001740      WRITE LISTING-RECORD.
+001750      WRITE LISTING-RECORD FROM WS-HEADING-2.
+001760 
+001770      PERFORM 2100-READ-CONTROL-TOTALS THRU 2100-EXIT.
+001780  1000-EXIT.
+001790      EXIT.
+001800 
+001810*****************************************************************
+001820* 2000-PROCESS-CONTROL-TOTALS - PRINT ONE DETAIL LINE FOR THE
+001830*                               CURRENT RUN AND READ THE NEXT.
+001840*****************************************************************
+001850  2000-PROCESS-CONTROL-TOTALS.
+001860      PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+001870      PERFORM 2100-READ-CONTROL-TOTALS THRU 2100-EXIT.
+001880  2000-EXIT.
+001890      EXIT.
+001900 
+001910*****************************************************************
+001920* 2100-READ-CONTROL-TOTALS - READ THE NEXT CONTROL-TOTALS RECORD.
+001930*****************************************************************
+001940  2100-READ-CONTROL-TOTALS.
+001950      READ CONTROL-TOTALS
+001960          AT END
+001970              MOVE "Y" TO WS-CONTROL-TOTALS-EOF-SW
+001980      END-READ.
+001990  2100-EXIT.
+002000      EXIT.
+002010 
+002020*****************************************************************
+002030* 2200-PRINT-DETAIL - PRINT ONE RUN'S COUNTS, FLAGGING A
+002040*                     MISMATCH BETWEEN ACCEPTS AND WRITES.
+002050*****************************************************************
+002060  2200-PRINT-DETAIL.
+002070      ADD 1 TO WS-RUN-COUNT.
+002080      ADD CT-ACCEPT-COUNT TO WS-TOTAL-ACCEPT-COUNT.
+002090      ADD CT-WRITE-COUNT TO WS-TOTAL-WRITE-COUNT.
+002100 
+002110      MOVE CT-RUN-DATE TO DL-RUN-DATE.
+002120      MOVE CT-RUN-TIME TO DL-RUN-TIME.
+002130      MOVE CT-OPERATOR-ID TO DL-OPERATOR-ID.
+002140      MOVE CT-ACCEPT-COUNT TO DL-ACCEPT-COUNT.
+002150      MOVE CT-WRITE-COUNT TO DL-WRITE-COUNT.
+002160 
+002170      IF CT-ACCEPT-COUNT = CT-WRITE-COUNT
+002180          MOVE "OK" TO DL-STATUS
+002190      ELSE
+002200          MOVE "MISMATCH" TO DL-STATUS
+002210          ADD 1 TO WS-MISMATCH-COUNT
+002220      END-IF.
+002230 
+002240      WRITE LISTING-RECORD FROM WS-DETAIL-LINE.
+002250  2200-EXIT.
+002260      EXIT.
+002270 
+002280*****************************************************************
+002290* 3000-COUNT-MASTER-RECORDS - COUNT THE RECORDS CURRENTLY ON
+002300*                             SHOE-MASTER FOR THE FINAL COMPARE.
+002310*****************************************************************
+002320  3000-COUNT-MASTER-RECORDS.
+002330      PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+002340      PERFORM 3200-TALLY-MASTER THRU 3200-EXIT
+002350          UNTIL WS-SHOE-MASTER-EOF.
+002360  3000-EXIT.
+002370      EXIT.
+002380 
+002390*****************************************************************
+002400* 3100-READ-MASTER - READ THE NEXT SHOE-MASTER RECORD.
+002410*****************************************************************
+002420  3100-READ-MASTER.
+002430      READ SHOE-MASTER NEXT RECORD
+002440          AT END
+002450              MOVE "Y" TO WS-SHOE-MASTER-EOF-SW
+002460      END-READ.
+002470  3100-EXIT.
+002480      EXIT.
+002490 
+002500*****************************************************************
+002510* 3200-TALLY-MASTER - COUNT ONE MASTER RECORD AND READ AHEAD.
+002520*****************************************************************
+002530  3200-TALLY-MASTER.
+002540      ADD 1 TO WS-MASTER-RECORD-COUNT.
+002550      PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+002560  3200-EXIT.
+002570      EXIT.
+002580 
+002590*****************************************************************
+002600* 8000-PRINT-TOTALS - PRINT THE SUMMARY AND RECONCILIATION LINES.
+002610*****************************************************************
+002620  8000-PRINT-TOTALS.
+002630      MOVE WS-RUN-COUNT TO TL-RUN-COUNT.
+002640      MOVE WS-MISMATCH-COUNT TO TL-MISMATCH-COUNT.
+002650      MOVE WS-TOTAL-ACCEPT-COUNT TO TL-TOTAL-ACCEPT-COUNT.
+002660      MOVE WS-TOTAL-WRITE-COUNT TO TL-TOTAL-WRITE-COUNT.
+002670      MOVE WS-MASTER-RECORD-COUNT TO TL-MASTER-RECORD-COUNT.
+002680 
+002690      MOVE SPACES TO LISTING-RECORD.
+002700      WRITE LISTING-RECORD.
+002710      WRITE LISTING-RECORD FROM WS-TOTAL-LINE-1.
+002720      WRITE LISTING-RECORD FROM WS-TOTAL-LINE-2.
+002730      WRITE LISTING-RECORD FROM WS-TOTAL-LINE-3.
+002740      WRITE LISTING-RECORD FROM WS-TOTAL-LINE-4.
+002750      WRITE LISTING-RECORD FROM WS-TOTAL-LINE-5.
+002760 
+002770      IF WS-TOTAL-WRITE-COUNT NOT = WS-MASTER-RECORD-COUNT
+002780          MOVE "** CUMULATIVE WRITES DO NOT AGREE WITH"
+002790              TO WS-TOTAL-LINE-6
+002800          WRITE LISTING-RECORD FROM WS-TOTAL-LINE-6
+002810          MOVE "   THE CURRENT MASTER RECORD COUNT **"
+002820              TO WS-TOTAL-LINE-6
+002830          WRITE LISTING-RECORD FROM WS-TOTAL-LINE-6
+002840      END-IF.
+002850  8000-EXIT.
+002860      EXIT.
+002870 
+002880*****************************************************************
+002890* 9000-TERMINATE - CLOSE FILES AND END THE RUN.
+002900*****************************************************************
+002910  9000-TERMINATE.
+002920      CLOSE CONTROL-TOTALS.
+002930      CLOSE SHOE-MASTER.
+002940      CLOSE RECON-LISTING.
+002950  9000-EXIT.
+002960      EXIT.
+002970 
+002980  END PROGRAM LAB10REC.
