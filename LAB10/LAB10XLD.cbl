@@ -0,0 +1,151 @@
+000100*****************************************************************
+000110* Program:  LAB10XLD
+000120* Author:   D. FALLIS
+000130* Installation: RETAIL SYSTEMS
+000140* Date-Written: 2026-08-09
+000150* Purpose: LOAD THE STYLE-XREF INDEXED FILE FROM A SEQUENTIAL
+000160*          INPUT FILE OF STYLE/LOW-SIZE/HIGH-SIZE RECORDS, SINCE
+000170*          THERE IS OTHERWISE NO WAY TO GET A VALID SIZE RANGE
+000180*          ON FILE FOR LAB10 TO LOOK UP.  THE STYLE-XREF FILE IS
+000190*          REBUILT FROM SCRATCH EACH TIME THIS PROGRAM IS RUN.
+000200*          STYLEIN SHOULD NORMALLY BE IN ASCENDING SX-SHOE-STYLE
+000210*          SEQUENCE WITH NO DUPLICATE STYLES; A ROW THAT VIOLATES
+000220*          EITHER RULE IS REJECTED RATHER THAN LOADED.
+000230*****************************************************************
+000240  IDENTIFICATION DIVISION.
+000250  PROGRAM-ID. LAB10XLD.
+000260  AUTHOR. D. FALLIS.
+000270  INSTALLATION. RETAIL SYSTEMS.
+000280  DATE-WRITTEN. 2026-08-09.
+000290  DATE-COMPILED.
+000300*****************************************************************
+000310* MODIFICATION HISTORY
+000320*   2026-08-09  DF  ORIGINAL PROGRAM.
+000330*   2026-08-09  DF  CHECK FILE STATUS AFTER EACH STYLE-XREF
+000340*                   WRITE AND REJECT (RATHER THAN SILENTLY
+000350*                   COUNT AS LOADED) ANY ROW OUT OF SEQUENCE OR
+000360*                   DUPLICATING A STYLE ALREADY WRITTEN.
+000370*   2026-08-09  DF  ADDED INVALID KEY TO THE STYLE-XREF WRITE
+000380*                   SO AN OUT-OF-SEQUENCE OR DUPLICATE ROW IS
+000390*                   ACTUALLY REJECTED INSTEAD OF ABENDING THE
+000400*                   LOAD BEFORE THE FILE STATUS CHECK RUNS.
+000410*****************************************************************
+000420  ENVIRONMENT DIVISION.
+000430  INPUT-OUTPUT SECTION.
+000440  FILE-CONTROL.
+000450      SELECT XREF-INPUT ASSIGN TO "STYLEIN"
+000460          ORGANIZATION IS LINE SEQUENTIAL
+000470          FILE STATUS IS WS-XREF-INPUT-STATUS.
+000480 
+000490      SELECT STYLE-XREF ASSIGN TO "STYLEXRF"
+000500          ORGANIZATION IS INDEXED
+000510          ACCESS MODE IS SEQUENTIAL
+000520          RECORD KEY IS SX-SHOE-STYLE
+000530          FILE STATUS IS WS-STYLE-XREF-STATUS.
+000540 
+000550  DATA DIVISION.
+000560  FILE SECTION.
+000570  FD  XREF-INPUT
+000580      LABEL RECORDS ARE STANDARD.
+000590  01  XREF-INPUT-RECORD.
+000600      05  XI-SHOE-STYLE            PIC X(05).
+000610      05  XI-SIZE-LOW              PIC 9(04).
+000620      05  XI-SIZE-HIGH             PIC 9(04).
+000630      05  FILLER                   PIC X(67).
+000640 
+000650  FD  STYLE-XREF
+000660      LABEL RECORDS ARE STANDARD.
+000670      COPY STYLEXRF.
+000680 
+000690  WORKING-STORAGE SECTION.
+000700  01  WS-XREF-INPUT-STATUS        PIC X(02).
+000710      88  WS-XI-OK                        VALUE "00".
+000720      88  WS-XI-EOF                       VALUE "10".
+000730 
+000740  01  WS-STYLE-XREF-STATUS        PIC X(02).
+000750      88  WS-SX-OK                        VALUE "00".
+000760 
+000770  01  WS-EOF-SW                   PIC X(01) VALUE "N".
+000780      88  WS-EOF                          VALUE "Y".
+000790 
+000800  01  WS-LOAD-COUNT                PIC 9(05) VALUE ZERO.
+000810  01  WS-REJECT-COUNT              PIC 9(05) VALUE ZERO.
+000820 
+000830  PROCEDURE DIVISION.
+000840  0000-MAIN-PROCEDURE.
+000850      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000860 
+000870      PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+000880          UNTIL WS-EOF.
+000890 
+000900      DISPLAY "STYLE-XREF RECORDS LOADED: " WS-LOAD-COUNT.
+000910      DISPLAY "STYLE-XREF RECORDS REJECTED: " WS-REJECT-COUNT.
+000920 
+000930      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000940 
+000950      STOP RUN.
+000960 
+000970*****************************************************************
+000980* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST INPUT RECORD.
+000990*****************************************************************
+001000  1000-INITIALIZE.
+001010      OPEN INPUT XREF-INPUT.
+001020      OPEN OUTPUT STYLE-XREF.
+001030 
+001040      PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001050  1000-EXIT.
+001060      EXIT.
+001070 
+001080*****************************************************************
+001090* 2000-PROCESS-INPUT - WRITE ONE STYLE-XREF RECORD AND READ AHEAD.
+001100*****************************************************************
+001110  2000-PROCESS-INPUT.
+001120      PERFORM 2200-WRITE-XREF THRU 2200-EXIT.
+001130      PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001140  2000-EXIT.
+001150      EXIT.
+001160 
+001170*****************************************************************
+001180* 2100-READ-INPUT - READ THE NEXT XREF-INPUT RECORD.
+001190*****************************************************************
+001200  2100-READ-INPUT.
+001210      READ XREF-INPUT
+001220          AT END
+001230              MOVE "Y" TO WS-EOF-SW
+001240      END-READ.
+001250  2100-EXIT.
+001260      EXIT.
+001270 
+001280*****************************************************************
+001290* 2200-WRITE-XREF - BUILD AND WRITE ONE STYLE-XREF RECORD.  THE
+001300*                   WRITE FAILS WHEN XI-SHOE-STYLE IS OUT OF
+001310*                   ASCENDING SEQUENCE OR DUPLICATES A STYLE
+001320*                   ALREADY WRITTEN; EITHER CASE IS REJECTED
+001330*                   RATHER THAN COUNTED AS LOADED.
+001340*****************************************************************
+001350  2200-WRITE-XREF.
+001360      MOVE XI-SHOE-STYLE TO SX-SHOE-STYLE.
+001370      MOVE XI-SIZE-LOW TO SX-SIZE-LOW.
+001380      MOVE XI-SIZE-HIGH TO SX-SIZE-HIGH.
+001390      WRITE STYLE-XREF-RECORD
+001400          INVALID KEY
+001410              ADD 1 TO WS-REJECT-COUNT
+001420              DISPLAY "STYLE-XREF RECORD REJECTED FOR STYLE "
+001430                  XI-SHOE-STYLE " - FILE STATUS "
+001440                  WS-STYLE-XREF-STATUS
+001450          NOT INVALID KEY
+001460              ADD 1 TO WS-LOAD-COUNT
+001470      END-WRITE.
+001480  2200-EXIT.
+001490      EXIT.
+001500 
+001510*****************************************************************
+001520* 9000-TERMINATE - CLOSE FILES AND END THE RUN.
+001530*****************************************************************
+001540  9000-TERMINATE.
+001550      CLOSE XREF-INPUT.
+001560      CLOSE STYLE-XREF.
+001570  9000-EXIT.
+001580      EXIT.
+001590 
+001600  END PROGRAM LAB10XLD.
