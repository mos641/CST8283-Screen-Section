@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110* COPYBOOK:    CTLTOTAL
+000120* AUTHOR:      D. FALLIS
+000130* DATE-WRITTEN: 2026-08-09
+000140* PURPOSE:     RECORD LAYOUT FOR THE CONTROL-TOTALS FILE.  LAB10
+000150*              APPENDS ONE RECORD EACH TIME IT IS RUN, CARRYING
+000160*              THE NUMBER OF SCREENS ACCEPTED AGAINST THE NUMBER
+000170*              OF SHOE-MASTER RECORDS ACTUALLY WRITTEN SO THE
+000180*              END-OF-DAY RECONCILIATION REPORT CAN DETECT A
+000190*              DROPPED WRITE.
+000200*
+000210* MODIFICATION HISTORY
+000220*   2026-08-09 DF  ORIGINAL COPYBOOK FOR CONTROL-TOTALS FILE.
+000230*****************************************************************
+000240  01  CONTROL-TOTALS-RECORD.
+000250      05  CT-RUN-DATE             PIC X(08).
+000260      05  CT-RUN-TIME             PIC X(08).
+000270      05  CT-OPERATOR-ID          PIC X(08).
+000280      05  CT-ACCEPT-COUNT         PIC 9(05).
+000290      05  CT-WRITE-COUNT          PIC 9(05).
+000300      05  FILLER                  PIC X(10).
