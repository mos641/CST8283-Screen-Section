@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* COPYBOOK:    STYLEXRF
+000120* AUTHOR:      D. FALLIS
+000130* DATE-WRITTEN: 2026-08-09
+000140* PURPOSE:     RECORD LAYOUT FOR THE STYLE-XREF INDEXED FILE.
+000150*              ONE RECORD PER SHOE STYLE GIVING THE LOW AND HIGH
+000160*              SIZE THAT STYLE IS MANUFACTURED IN.  LAB10 USES
+000170*              THIS TABLE TO REJECT A SIZE KEYED FOR A STYLE IT
+000180*              DOES NOT COME IN.  KEYED ON SX-SHOE-STYLE.
+000190*
+000200* MODIFICATION HISTORY
+000210*   2026-08-09 DF  ORIGINAL COPYBOOK FOR STYLE-XREF FILE.
+000220*****************************************************************
+000230  01  STYLE-XREF-RECORD.
+000240      05  SX-SHOE-STYLE           PIC X(05).
+000250      05  SX-SIZE-LOW             PIC 9(04).
+000260      05  SX-SIZE-HIGH            PIC 9(04).
+000270      05  FILLER                  PIC X(10).
