@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* COPYBOOK:    VNDEXPRT
+000120* AUTHOR:      D. FALLIS
+000130* DATE-WRITTEN: 2026-08-09
+000140* PURPOSE:     RECORD LAYOUT FOR THE VENDOR-EXPORT FLAT FILE
+000150*              HANDED TO THE OUTSIDE VENDOR ORDERING SYSTEM.
+000160*              FIXED-FORMAT, ONE RECORD PER ACTIVE SHOE STYLE.
+000170*
+000180* MODIFICATION HISTORY
+000190*   2026-08-09 DF  ORIGINAL COPYBOOK FOR VENDOR-EXPORT FILE.
+000200*****************************************************************
+000210  01  VENDOR-EXPORT-RECORD.
+000220      05  VE-SHOE-STYLE           PIC X(05).
+000230      05  VE-FILL-01              PIC X(01)   VALUE ",".
+000240      05  VE-SHOE-SIZE            PIC X(04).
+000250      05  VE-FILL-02              PIC X(01)   VALUE ",".
+000260      05  VE-STATUS-CD            PIC X(01).
+000270      05  FILLER                  PIC X(68).
