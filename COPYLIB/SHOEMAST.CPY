@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110* COPYBOOK:    SHOEMAST
+000120* AUTHOR:      D. FALLIS
+000130* DATE-WRITTEN: 2026-08-09
+000140* PURPOSE:     RECORD LAYOUT FOR THE SHOE-MASTER INDEXED FILE.
+000150*              ONE RECORD PER SHOE STYLE.  RECORD IS KEYED ON
+000160*              SM-SHOE-STYLE.
+000170*
+000180* MODIFICATION HISTORY
+000190*   2026-08-09 DF  ORIGINAL COPYBOOK FOR SHOE-MASTER FILE.
+000200*   2026-08-09 DF  ADDED STATUS-CD AND LAST-UPDATE FIELDS FOR
+000210*                  INACTIVATE AND AUDIT TRAIL SUPPORT.
+000220*****************************************************************
+000230  01  SHOE-MASTER-RECORD.
+000240      05  SM-SHOE-STYLE           PIC X(05).
+000250      05  SM-SHOE-SIZE            PIC X(04).
+000260      05  SM-STATUS-CD            PIC X(01).
+000270          88  SM-ACTIVE                    VALUE "A".
+000280          88  SM-INACTIVE                  VALUE "I".
+000290      05  SM-LAST-UPD-DATE        PIC X(08).
+000300      05  SM-LAST-UPD-TIME        PIC X(08).
+000310      05  SM-LAST-UPD-OPER        PIC X(08).
+000320      05  FILLER                  PIC X(10).
