@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110* COPYBOOK:    AUDITLOG
+000120* AUTHOR:      D. FALLIS
+000130* DATE-WRITTEN: 2026-08-09
+000140* PURPOSE:     RECORD LAYOUT FOR THE SHOE-MASTER AUDIT LOG FILE.
+000150*              ONE RECORD IS WRITTEN EACH TIME A SHOE-MASTER
+000160*              RECORD IS ADDED, CHANGED, OR INACTIVATED SO THAT
+000170*              ANY ENTRY CAN BE TRACED BACK TO THE SESSION THAT
+000180*              KEYED IT.
+000190*
+000200* MODIFICATION HISTORY
+000210*   2026-08-09 DF  ORIGINAL COPYBOOK FOR AUDIT LOG FILE.
+000220*****************************************************************
+000230  01  AUDIT-LOG-RECORD.
+000240      05  AL-SHOE-STYLE           PIC X(05).
+000250      05  AL-SHOE-SIZE            PIC X(04).
+000260      05  AL-TRANS-TYPE           PIC X(01).
+000270          88  AL-TRANS-ADD                 VALUE "A".
+000280          88  AL-TRANS-CHANGE              VALUE "C".
+000290          88  AL-TRANS-DELETE              VALUE "D".
+000300      05  AL-TRANS-DATE           PIC X(08).
+000310      05  AL-TRANS-TIME           PIC X(08).
+000320      05  AL-OPERATOR-ID          PIC X(08).
+000330      05  FILLER                  PIC X(10).
